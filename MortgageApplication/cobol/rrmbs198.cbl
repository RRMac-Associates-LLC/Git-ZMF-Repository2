@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RRMBS198.
+      *
+      * Written by RRMAC Associates LLC on 8 Aug 2026
+      *     CICS online loan status inquiry transaction (LNIQ).  Builds
+      *     out the interactive path the NO-CICS markers in RRMBS196
+      *     were stripped out of when the generator collapsed this down
+      *     to a batch-only stub.  An operator keys a borrower ID at
+      *     MSGNAME on map LNQMAP1 (mapset RRMBM198) and gets the loan
+      *     status, balance, last payment, and delinquency flag back on
+      *     the same screen.
+      *
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * NO-DB2
+      * NO-DB2 AND COPYBOOK EXPANDED
+      *     COPY
+      *      RRMBC196.
+      *
+           COPY rrmbc196.
+           COPY rrmbc200.
+           COPY rrmbc197.
+
+       01 WS-TRANID                  PIC X(4)  VALUE 'LNIQ'.
+       01 WS-MAPSET                  PIC X(8)  VALUE 'RRMBM198'.
+       01 WS-MAPNAME                 PIC X(8)  VALUE 'LNQMAP1'.
+       01 WS-FILE-NAME               PIC X(8)  VALUE 'LOANMAST'.
+       01 WS-COMMAREA-FLAG           PIC X     VALUE 'Y'.
+       01 WS-RESP                    PIC S9(8) COMP.
+       01 WS-CURRENT-DATE            PIC 9(8).
+       01 WS-DAYS-DELINQUENT         PIC S9(5).
+       01 WS-GRACE-DAYS              PIC 9(3)  VALUE 15.
+       01 WS-LOAN-FOUND-SWITCH-198    PIC X VALUE 'N'.
+           88 WS-LOAN-FOUND-198           VALUE 'Y'.
+           88 WS-LOAN-NOT-FOUND-198       VALUE 'N'.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA                PIC X(1).
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+
+       0000-MAINLINE.
+           IF EIBCALEN = 0
+               PERFORM 0100-SEND-INITIAL-MAP
+           ELSE
+               PERFORM 0200-RECEIVE-AND-INQUIRE
+           END-IF.
+           EXEC CICS RETURN
+               TRANSID(WS-TRANID)
+               COMMAREA(WS-COMMAREA-FLAG)
+           END-EXEC.
+
+       0100-SEND-INITIAL-MAP.
+           MOVE LOW-VALUES  TO LNQMAP1O.
+           MOVE INP-MSG(1:20) TO PROMPTO.
+           EXEC CICS SEND MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSET)
+               FROM(LNQMAP1O)
+               ERASE
+           END-EXEC.
+
+      * MAPFAIL is a routine condition (any AID key with no modified
+      * fields) - EXEC CICS HANDLE CONDITION transfers control here
+      * via an implicit GO TO, not a PERFORM, so this paragraph must
+      * end the pseudo-conversational turn itself (re-prompt + RETURN)
+      * rather than falling through into 0200's RECEIVE MAP again,
+      * which would just raise MAPFAIL a second time against the same
+      * unchanged terminal buffer.
+       0120-HANDLE-MAPFAIL.
+           PERFORM 0100-SEND-INITIAL-MAP.
+           EXEC CICS RETURN
+               TRANSID(WS-TRANID)
+               COMMAREA(WS-COMMAREA-FLAG)
+           END-EXEC.
+
+       0200-RECEIVE-AND-INQUIRE.
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL(0120-HANDLE-MAPFAIL)
+           END-EXEC.
+           EXEC CICS RECEIVE MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSET)
+               INTO(LNQMAP1I)
+           END-EXEC.
+           MOVE MSGNAMEI TO MSG-NAME.
+           PERFORM 0300-FIND-LOAN-BY-BORROWER.
+           PERFORM 0400-SEND-RESULT-MAP.
+
+       0300-FIND-LOAN-BY-BORROWER.
+      * No alternate index on borrower ID yet, so this browses the
+      * base cluster sequentially looking for a matching LM-BORROWER-ID.
+           SET WS-LOAN-NOT-FOUND-198 TO TRUE.
+           MOVE ZEROS TO LM-LOAN-NUMBER.
+           EXEC CICS STARTBR FILE(WS-FILE-NAME)
+               RIDFLD(LM-LOAN-NUMBER)
+               GTEQ
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               PERFORM UNTIL WS-RESP NOT = DFHRESP(NORMAL)
+                       OR WS-LOAN-FOUND-198
+                   EXEC CICS READNEXT FILE(WS-FILE-NAME)
+                       INTO(LOAN-MASTER-RECORD)
+                       RIDFLD(LM-LOAN-NUMBER)
+                       RESP(WS-RESP)
+                   END-EXEC
+                   IF WS-RESP = DFHRESP(NORMAL)
+                       AND LM-BORROWER-ID = MSG-NAME
+                       SET WS-LOAN-FOUND-198 TO TRUE
+                   END-IF
+               END-PERFORM
+               EXEC CICS ENDBR FILE(WS-FILE-NAME) END-EXEC
+           END-IF.
+
+       0400-SEND-RESULT-MAP.
+           MOVE LOW-VALUES TO LNQMAP1O.
+           MOVE INP-MSG(1:20)  TO PROMPTO.
+           MOVE MSG-NAME       TO MSGNAMEO.
+           IF WS-LOAN-FOUND-198
+               ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+               COMPUTE WS-DAYS-DELINQUENT =
+                   FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE) -
+                   FUNCTION INTEGER-OF-DATE(LM-NEXT-DUE-DATE)
+               MOVE LM-LOAN-STATUS         TO LNSTATO
+               MOVE LM-OUTSTANDING-PRINCIPAL TO LNPRINO
+               MOVE LM-LAST-PAYMENT-AMOUNT   TO LNPAYO
+               IF WS-DAYS-DELINQUENT > WS-GRACE-DAYS
+                   MOVE 'PAST DUE' TO LNDELQO
+               ELSE
+                   MOVE 'CURRENT'  TO LNDELQO
+               END-IF
+               MOVE SPACES TO ERRMSGO
+           ELSE
+               MOVE SPACES TO LNDELQO
+               MOVE 'NO LOAN ON FILE FOR THAT BORROWER ID' TO ERRMSGO
+           END-IF.
+           EXEC CICS SEND MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSET)
+               FROM(LNQMAP1O)
+               DATAONLY
+           END-EXEC.
+      *End of program RRMBS198.
