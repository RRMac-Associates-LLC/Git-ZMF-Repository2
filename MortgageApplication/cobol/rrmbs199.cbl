@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RRMBS199.
+      *
+      * Written by RRMAC Associates LLC on 8 Aug 2026
+      *     Daily application-pipeline report.  Reads the Loan Master
+      *     file and counts applications by LM-APPLICATION-STATUS (the
+      *     stage code carried in the standalone APPLICATION-STATUS
+      *     record, rrmbc203) so origination can see pipeline volume
+      *     by stage at a glance instead of counting by hand.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-MASTER-FILE ASSIGN TO 'LOANMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS LM-LOAN-NUMBER
+               FILE STATUS IS WS-LOAN-MASTER-STATUS.
+           SELECT PIPELINE-REPORT-FILE ASSIGN TO 'PIPERPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-MASTER-FILE.
+           COPY rrmbc197.
+
+       FD  PIPELINE-REPORT-FILE.
+       01  PIPELINE-REPORT-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-LOAN-MASTER-STATUS      PIC XX.
+           88 WS-LM-STATUS-OK            VALUE '00'.
+           88 WS-LM-STATUS-EOF            VALUE '10'.
+       01 WS-REPORT-STATUS           PIC XX.
+       01 WS-END-OF-FILE             PIC X VALUE 'N'.
+           88 WS-EOF                     VALUE 'Y'.
+
+       01 WS-CURRENT-DATE            PIC 9(8).
+       01 WS-TOTAL-APPLICATIONS      PIC 9(5) VALUE ZERO.
+
+       01 WS-STAGE-TABLE.
+           05 WS-STAGE-ENTRY OCCURS 20 TIMES INDEXED BY WS-STAGE-IDX.
+               10 WS-STAGE-CODE          PIC X.
+               10 WS-STAGE-COUNT         PIC 9(5).
+       01 WS-STAGE-COUNT-USED        PIC 9(3) VALUE ZERO.
+       01 WS-FOUND-STAGE             PIC X VALUE 'N'.
+           88 WS-STAGE-FOUND             VALUE 'Y'.
+
+       01 WS-HEADING-1.
+           05 FILLER PIC X(30) VALUE
+               'RRMBS199 PIPELINE REPORT   -'.
+           05 WS-HDG-DATE            PIC 9(8).
+       01 WS-HEADING-2.
+           05 FILLER PIC X(11) VALUE 'STAGE CODE'.
+           05 FILLER PIC X(4)  VALUE SPACES.
+           05 FILLER PIC X(5)  VALUE 'COUNT'.
+
+       01 WS-DETAIL-LINE.
+           05 WS-DET-STAGE-CODE      PIC X.
+           05 FILLER                 PIC X(14) VALUE SPACES.
+           05 WS-DET-STAGE-COUNT     PIC ZZZZ9.
+
+       01 WS-TOTAL-LINE.
+           05 FILLER                 PIC X(15) VALUE 'TOTAL '.
+           05 WS-TOT-APPLICATIONS    PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 2000-READ-LOAN-MASTER.
+           PERFORM UNTIL WS-EOF
+               PERFORM 2100-TALLY-STAGE
+               PERFORM 2000-READ-LOAN-MASTER
+           END-PERFORM.
+           PERFORM 1100-WRITE-HEADINGS.
+           PERFORM 3000-WRITE-STAGE-COUNTS.
+           PERFORM 9000-CLOSE-FILES.
+           GOBACK.
+
+       1000-OPEN-FILES.
+           OPEN INPUT LOAN-MASTER-FILE.
+           OPEN OUTPUT PIPELINE-REPORT-FILE.
+
+       1100-WRITE-HEADINGS.
+           MOVE WS-CURRENT-DATE TO WS-HDG-DATE.
+           WRITE PIPELINE-REPORT-LINE FROM WS-HEADING-1.
+           WRITE PIPELINE-REPORT-LINE FROM WS-HEADING-2.
+
+       2000-READ-LOAN-MASTER.
+           READ LOAN-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2100-TALLY-STAGE.
+           ADD 1 TO WS-TOTAL-APPLICATIONS.
+           MOVE 'N' TO WS-FOUND-STAGE.
+           PERFORM VARYING WS-STAGE-IDX FROM 1 BY 1
+                   UNTIL WS-STAGE-IDX > WS-STAGE-COUNT-USED
+                       OR WS-STAGE-FOUND
+               IF WS-STAGE-CODE(WS-STAGE-IDX) = LM-APPLICATION-STATUS
+                   ADD 1 TO WS-STAGE-COUNT(WS-STAGE-IDX)
+                   SET WS-STAGE-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+           IF NOT WS-STAGE-FOUND
+               IF WS-STAGE-COUNT-USED < 20
+                   ADD 1 TO WS-STAGE-COUNT-USED
+                   MOVE LM-APPLICATION-STATUS TO
+                       WS-STAGE-CODE(WS-STAGE-COUNT-USED)
+                   MOVE 1 TO WS-STAGE-COUNT(WS-STAGE-COUNT-USED)
+               ELSE
+                   DISPLAY 'RRMBS199 - STAGE TABLE FULL, DISCARDING '
+                       'STAGE ' LM-APPLICATION-STATUS ' FOR LOAN '
+                       LM-LOAN-NUMBER
+               END-IF
+           END-IF.
+
+       3000-WRITE-STAGE-COUNTS.
+           PERFORM VARYING WS-STAGE-IDX FROM 1 BY 1
+                   UNTIL WS-STAGE-IDX > WS-STAGE-COUNT-USED
+               MOVE WS-STAGE-CODE(WS-STAGE-IDX)  TO WS-DET-STAGE-CODE
+               MOVE WS-STAGE-COUNT(WS-STAGE-IDX) TO WS-DET-STAGE-COUNT
+               WRITE PIPELINE-REPORT-LINE FROM WS-DETAIL-LINE
+           END-PERFORM.
+           MOVE WS-TOTAL-APPLICATIONS TO WS-TOT-APPLICATIONS.
+           WRITE PIPELINE-REPORT-LINE FROM WS-TOTAL-LINE.
+
+       9000-CLOSE-FILES.
+           CLOSE LOAN-MASTER-FILE.
+           CLOSE PIPELINE-REPORT-FILE.
+      *End of program RRMBS199.
