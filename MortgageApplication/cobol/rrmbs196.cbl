@@ -3,43 +3,627 @@
       *
       * Generated COBOL program
       * Modified by RRMAC Associates LLC on 18 March 2019 4:23pm
+      * Modified by RRMAC Associates LLC on 8 Aug 2026
+      *     - added Loan Master indexed file I/O (was WS-only stub)
+      *     - added checkpoint/restart file for the batch run
+      *     - added audit trail file for INCL-21-A/INCL-21-B changes
+      *     - added SYSIN card input for INCL-11-A/INCL-11-B/MSG-NAME
+      *       (was left at COBOL defaults, so 0295-EDIT-LOAN-INPUT
+      *       failed every run)
+      *     - added standalone Application-Status file (req 009 record
+      *       was being built in working storage and never written)
+      *     - checkpoint record now scoped by run id, not just loan
+      *       number, so a loan can be reprocessed on a later cycle
+      *       instead of being permanently skipped after its first run
+      *     - Loan Master read I/O errors now short-circuit the rest of
+      *       the pipeline instead of falling through to a REWRITE of
+      *       a record that was never successfully read
       *
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-MASTER-FILE ASSIGN TO 'LOANMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LM-LOAN-NUMBER
+               FILE STATUS IS WS-LOAN-MASTER-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHKPT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHK-LOAN-NUMBER
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT APPLICATION-STATUS-FILE ASSIGN TO 'APPSTAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APPSTAT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-MASTER-FILE.
+           COPY rrmbc197.
+
+       FD  CHECKPOINT-FILE.
+           COPY rrmbc199.
+
+       FD  AUDIT-TRAIL-FILE.
+       01  AUDIT-LINE                   PIC X(80).
+
+       FD  APPLICATION-STATUS-FILE.
+       01  APPSTAT-LINE                 PIC X(80).
+
        WORKING-STORAGE SECTION.
       * NO-DB2
       * NO-DB2 AND COPYBOOK EXPANDED
       *     COPY
       *      RRMBC196.
       *
-      * Generated COBOL copybook
-      * by RRMAC Associates LLC on 2 Sep 2016 at 11:56:13
-      *
-       01 INCL-11.
-           05 INCL-11-A PIC X.
-           05 INCL-11-B PIC 9999.
-       01 OUT-MSG.
-           05 FILLER PIC X(20) VALUE 'YOU HAVE ENTERED '.
-           05 MSG.
-            09  MSG-NAME PIC X(8).
-            09  FILLER PIC X(12).
-       01 INP-MSG PIC X(20) VALUE  'ENTER THE MESSAGE'.
-       01 INCL-21.
-           05 INCL-21-A PIC X.
-           05 INCL-21-B PIC 9999.
-       01 INCL-31.
-           05 INCL-31-A PIC X.
-           05 INCL-31-B PIC 9999.
-           05 INCL-41-A PIC X.
-           05 INCL-41-B PIC 9999.
+      * RRMBC196 now has a real second consumer (RRMBS198), so it is
+      * COPY'd rather than duplicated inline - keeps INCL-11/21/31/41/
+      * 51 and their 88s in one place instead of two copies drifting
+      * apart (see rrmbc196.cpy modification history).
+           COPY rrmbc196.
+
+      * SYSIN card layout feeding INCL-11-A/INCL-11-B/MSG-NAME/
+      * WS-IN-RUN-ID/WS-IN-INS-RESERVE-TIER/WS-IN-TAX-RESERVE/
+      * WS-IN-APP-STAGE-CODE/WS-IN-APP-SEQUENCE - one loan per run,
+      * matching this program's one-loan-per-invocation design (see
+      * req 004 checkpoint/restart notes).  WS-IN-RUN-ID identifies
+      * the batch run/job step this card belongs to (e.g. the JCL job
+      * name+step, or a scheduler run id) so the checkpoint file can
+      * tell "this run resubmitted after an abend" apart from "a new
+      * processing cycle for the same loan number."  WS-IN-INS-
+      * RESERVE-TIER/WS-IN-TAX-RESERVE feed INCL-41-A/INCL-41-B (the
+      * escrow tax reserve seed and insurance-reserve rate tier -
+      * req 002); WS-IN-APP-STAGE-CODE/WS-IN-APP-SEQUENCE feed
+      * INCL-51-A/INCL-51-B (the application-pipeline stage code and
+      * sequence - req 009).
+       01 WS-LOAN-INPUT-CARD           PIC X(80).
+       01 WS-LOAN-INPUT-FIELDS REDEFINES WS-LOAN-INPUT-CARD.
+           05 WS-IN-LOAN-STATUS         PIC X.
+           05 WS-IN-LOAN-NUMBER         PIC 9(4).
+           05 WS-IN-BORROWER-ID         PIC X(8).
+           05 WS-IN-RUN-ID              PIC X(8).
+           05 WS-IN-INS-RESERVE-TIER    PIC X.
+           05 WS-IN-TAX-RESERVE         PIC 9999.
+           05 WS-IN-APP-STAGE-CODE      PIC X.
+           05 WS-IN-APP-SEQUENCE        PIC 9999.
+           05 FILLER                    PIC X(49).
+
+       01 WS-RUN-ID                    PIC X(8).
+
+           COPY rrmbc198.
+           COPY rrmbc203.
+
+      * DB2 wiring for the LOAN_MASTER table (was NO-DB2 in the
+      * PROCEDURE DIVISION below).  VSAM LOAN-MASTER-FILE stays the
+      * system of record for this batch run; the DB2 table is kept in
+      * sync so online/reporting consumers reading DB2 see the same
+      * data without waiting on a VSAM extract.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           COPY rrmbc201.
+
+      * Snapshot of SQLCODE taken right after the INSERT/UPDATE, before
+      * COMMIT overwrites SQLCODE with its own return code.
+       01 WS-DB-SQLCODE             PIC S9(9) COMP VALUE ZERO.
+
+       01 WS-LOAN-MASTER-STATUS     PIC XX.
+           88 WS-LM-STATUS-OK           VALUE '00'.
+           88 WS-LM-STATUS-NOT-FOUND    VALUE '23'.
+       01 WS-LOAN-MASTER-EXISTS     PIC X VALUE 'N'.
+           88 WS-LOAN-FOUND             VALUE 'Y'.
+           88 WS-LOAN-NOT-FOUND         VALUE 'N'.
+      * Set on a hard Loan Master READ error (any status other than
+      * the OK/not-found pair above) so the mainline can skip DB2
+      * sync/amortization/escrow/REWRITE for a record that was never
+      * successfully read instead of processing it anyway.
+       01 WS-LOAN-IO-STATUS         PIC X VALUE 'N'.
+           88 WS-LOAN-IO-OK             VALUE 'N'.
+           88 WS-LOAN-IO-FAILED         VALUE 'Y'.
+
+       01 WS-DEFAULT-ANNUAL-RATE    PIC 9V9999 VALUE 0.0650.
+       01 WS-LOAN-TERM-MONTHS       PIC 9(3) VALUE 360.
+       01 WS-AMORT-CALC.
+           05 WS-MONTHLY-RATE        PIC 9V999999.
+           05 WS-RATE-FACTOR         PIC 9(4)V9(9).
+           05 WS-MONTHLY-PAYMENT     PIC 9(6)V99.
+           05 WS-INTEREST-PORTION    PIC 9(6)V99.
+           05 WS-PRINCIPAL-PORTION   PIC 9(6)V99.
+
+       01 WS-CURRENT-DATE            PIC 9(8).
+
+      * Working copy of LM-NEXT-DUE-DATE used to advance it by one
+      * payment period (one month) each time a payment posts.
+       01 WS-NEXT-DUE-YYYYMMDD       PIC 9(8).
+       01 WS-NEXT-DUE-BREAKDOWN REDEFINES WS-NEXT-DUE-YYYYMMDD.
+           05 WS-NEXT-DUE-YYYY          PIC 9(4).
+           05 WS-NEXT-DUE-MM            PIC 9(2).
+           05 WS-NEXT-DUE-DD            PIC 9(2).
+
+       01 WS-CHECKPOINT-STATUS      PIC XX.
+           88 WS-CHECKPOINT-OK          VALUE '00'.
+           88 WS-CHECKPOINT-NOT-FOUND   VALUE '23'.
+       01 WS-CHECKPOINT-COUNT       PIC 9(9) VALUE ZERO.
+      * Reserved key for the running-total control record - outside
+      * the 1000 THRU 9999 VALID-LOAN-NUMBER range so it never
+      * collides with a real loan's per-loan checkpoint record.
+       01 WS-CHECKPOINT-CONTROL-KEY PIC 9999 VALUE ZERO.
+      * Set when this loan's own checkpoint record already exists
+      * (restart of the SAME loan input - skip it, it already
+      * committed).
+       01 WS-LOAN-DONE-SWITCH       PIC X VALUE 'N'.
+           88 WS-RECORD-ALREADY-DONE    VALUE 'Y'.
+      * Set when the control record shows this batch stream has run
+      * before (i.e. WS-CHECKPOINT-COUNT was seeded from a prior run,
+      * not started fresh at zero).
+       01 WS-RESTARTED-RUN          PIC X VALUE 'N'.
+           88 WS-JOB-PREVIOUSLY-RUN     VALUE 'Y'.
+
+       01 WS-AUDIT-STATUS           PIC XX.
+           88 WS-AUDIT-OK               VALUE '00'.
+       01 WS-APPSTAT-STATUS         PIC XX.
+           88 WS-APPSTAT-OK             VALUE '00'.
+       01 WS-JOB-ID                 PIC X(8) VALUE 'RRMBS196'.
+       01 WS-CURRENT-TIME           PIC 9(8).
+      * Prior value read straight off the persisted Loan Master record
+      * (LM-LOAN-STATUS) before any update - NOT off INCL-21-A, which
+      * is only a working-storage relay field and would otherwise
+      * always show its compiler-default blank as the "old" value.
+       01 WS-OLD-INCL-21-A          PIC X.
+       01 WS-OLD-INCL-21-B          PIC 9(6)V99.
+      * Numeric-edited stand-in for AUD-OLD-VALUE/AUD-NEW-VALUE
+      * (rrmbc202, PIC X(9)) - moving a PIC 9(6)V99 amount straight
+      * into an alphanumeric receiver drops the decimal point (e.g.
+      * 123456.78 becomes the unreadable digit string "12345678 "),
+      * so route it through this edited picture first to keep the
+      * decimal point in the audit trail.
+       01 WS-AUDIT-AMOUNT-EDIT      PIC ZZZZZ9.99.
+
+       01 WS-EDIT-STATUS            PIC X VALUE 'Y'.
+           88 WS-EDIT-OK                VALUE 'Y'.
+           88 WS-EDIT-FAILED            VALUE 'N'.
+
+           COPY rrmbc202.
 
        PROCEDURE DIVISION.
-      * NO-DB2
-      * NO-DB2
-      * NO-DB2
-           MOVE INCL-11-A TO INCL-21-A.
-      * NO-CICS
-      * NO-CICS
-      * NO-CICS
+
+       0000-MAINLINE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           PERFORM 0050-ACCEPT-LOAN-INPUT.
+           PERFORM 0100-OPEN-CHECKPOINT-FILE.
+           PERFORM 0105-READ-CHECKPOINT-COUNTER.
+           IF WS-JOB-PREVIOUSLY-RUN
+               DISPLAY 'RRMBS196 - RESUMING CHECKPOINTED RUN, '
+                   WS-CHECKPOINT-COUNT ' LOAN(S) COMMITTED SO FAR'
+           END-IF.
+           PERFORM 0110-CHECK-RESTART-POINT.
+           IF NOT WS-RECORD-ALREADY-DONE
+               PERFORM 0295-EDIT-LOAN-INPUT
+               IF WS-EDIT-OK
+                   PERFORM 0150-OPEN-AUDIT-TRAIL
+                   PERFORM 0160-OPEN-APPLICATION-STATUS
+                   PERFORM 0300-OPEN-LOAN-MASTER
+                   PERFORM 0310-READ-OR-ADD-LOAN
+                   IF NOT WS-LOAN-IO-FAILED
+                       PERFORM 0240-SYNC-LOAN-TO-DB2
+                       MOVE LM-LOAN-STATUS TO WS-OLD-INCL-21-A
+                       MOVE INCL-11-A      TO INCL-21-A
+                       PERFORM 0270-AUDIT-INCL-21-A
+      * NO-CICS - the interactive counterpart of this move lives in
+      * NO-CICS   the RRMBS198 CICS inquiry transaction, not here;
+      * NO-CICS   this program stays batch/straight-through.
+                       PERFORM 0500-CALCULATE-AMORTIZATION
+                       PERFORM 0600-ESCROW-RECONCILE
+                       PERFORM 0700-REWRITE-LOAN-MASTER
+                       PERFORM 0240-SYNC-LOAN-TO-DB2
+                       PERFORM 0800-UPDATE-CHECKPOINT
+                   ELSE
+                       DISPLAY 'RRMBS196 - LOAN NOT PROCESSED DUE TO '
+                           'LOAN MASTER I/O ERROR'
+                   END-IF
+                   PERFORM 0390-CLOSE-LOAN-MASTER
+                   PERFORM 0196-CLOSE-APPLICATION-STATUS
+                   PERFORM 0195-CLOSE-AUDIT-TRAIL
+               ELSE
+                   DISPLAY 'RRMBS196 - INPUT FAILED EDIT, LOAN NOT '
+                       'PROCESSED'
+               END-IF
+           ELSE
+               DISPLAY 'RRMBS196 - RESTART: LOAN ' INCL-11-B
+                   ' ALREADY COMMITTED BY RUN ' WS-RUN-ID
+                   ', SKIPPING'
+           END-IF.
+           PERFORM 0190-CLOSE-CHECKPOINT-FILE.
            GOBACK.
+
+       0050-ACCEPT-LOAN-INPUT.
+           ACCEPT WS-LOAN-INPUT-CARD FROM SYSIN.
+           MOVE WS-IN-LOAN-STATUS      TO INCL-11-A.
+           MOVE WS-IN-LOAN-NUMBER      TO INCL-11-B.
+           MOVE WS-IN-BORROWER-ID      TO MSG-NAME.
+           MOVE WS-IN-RUN-ID           TO WS-RUN-ID.
+           MOVE WS-IN-INS-RESERVE-TIER TO INCL-41-A.
+           MOVE WS-IN-TAX-RESERVE      TO INCL-41-B.
+           MOVE WS-IN-APP-STAGE-CODE   TO INCL-51-A.
+           MOVE WS-IN-APP-SEQUENCE     TO INCL-51-B.
+
+       0100-OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE.
+           IF NOT WS-CHECKPOINT-OK
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+      * Running total of loans committed by this batch stream,
+      * persisted in the control record (reserved key, never a real
+      * loan number) so it survives across runs of this one-loan-per-
+      * invocation program.
+       0105-READ-CHECKPOINT-COUNTER.
+           MOVE WS-CHECKPOINT-CONTROL-KEY TO CHK-LOAN-NUMBER.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-RESTARTED-RUN
+                   MOVE ZERO TO WS-CHECKPOINT-COUNT
+           END-READ.
+           IF WS-CHECKPOINT-OK
+               MOVE CHK-RECORD-COUNT TO WS-CHECKPOINT-COUNT
+               SET WS-JOB-PREVIOUSLY-RUN TO TRUE
+           END-IF.
+
+      * Per-loan marker - has THIS loan already been committed by
+      * THIS SAME run (CHK-RUN-ID matches)?  That is a restart of an
+      * interrupted run re-feeding the same SYSIN card, so it's
+      * skipped.  A checkpoint record for this loan under a different
+      * run id means an earlier cycle already finished and this is a
+      * new processing cycle for the same loan number (e.g. next
+      * month's payment run) - that must be processed, not skipped.
+       0110-CHECK-RESTART-POINT.
+           MOVE INCL-11-B TO CHK-LOAN-NUMBER.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-LOAN-DONE-SWITCH
+           END-READ.
+           IF WS-CHECKPOINT-OK AND CHK-RUN-ID = WS-RUN-ID
+               SET WS-RECORD-ALREADY-DONE TO TRUE
+           ELSE
+               MOVE 'N' TO WS-LOAN-DONE-SWITCH
+           END-IF.
+
+       0190-CLOSE-CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       0295-EDIT-LOAN-INPUT.
+           SET WS-EDIT-OK TO TRUE.
+           IF NOT VALID-LOAN-STATUS
+               SET WS-EDIT-FAILED TO TRUE
+               DISPLAY 'RRMBS196 - INVALID LOAN STATUS CODE '
+                   INCL-11-A ' REJECTED'
+           END-IF.
+           IF NOT VALID-LOAN-NUMBER
+               SET WS-EDIT-FAILED TO TRUE
+               DISPLAY 'RRMBS196 - LOAN NUMBER ' INCL-11-B
+                   ' OUT OF RANGE, REJECTED'
+           END-IF.
+           IF MSG-NAME = SPACES OR MSG-NAME = LOW-VALUES
+               SET WS-EDIT-FAILED TO TRUE
+               DISPLAY 'RRMBS196 - BORROWER ID MISSING, REJECTED'
+           END-IF.
+
+       0150-OPEN-AUDIT-TRAIL.
+           OPEN EXTEND AUDIT-TRAIL-FILE.
+           IF NOT WS-AUDIT-OK
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF.
+
+       0195-CLOSE-AUDIT-TRAIL.
+           CLOSE AUDIT-TRAIL-FILE.
+
+       0160-OPEN-APPLICATION-STATUS.
+           OPEN EXTEND APPLICATION-STATUS-FILE.
+           IF NOT WS-APPSTAT-OK
+               OPEN OUTPUT APPLICATION-STATUS-FILE
+           END-IF.
+
+       0196-CLOSE-APPLICATION-STATUS.
+           CLOSE APPLICATION-STATUS-FILE.
+
+       0270-AUDIT-INCL-21-A.
+           IF INCL-21-A NOT = WS-OLD-INCL-21-A
+               MOVE 'INCL-21-A'      TO AUD-FIELD-NAME
+               MOVE WS-OLD-INCL-21-A TO AUD-OLD-VALUE
+               MOVE INCL-21-A        TO AUD-NEW-VALUE
+               MOVE WS-JOB-ID        TO AUD-JOB-ID
+               MOVE WS-CURRENT-DATE  TO AUD-RUN-DATE
+               MOVE WS-CURRENT-TIME  TO AUD-RUN-TIME
+               WRITE AUDIT-LINE FROM AUDIT-TRAIL-RECORD
+           END-IF.
+
+       0510-AUDIT-INCL-21-B.
+           IF INCL-21-B NOT = WS-OLD-INCL-21-B
+               MOVE 'INCL-21-B'      TO AUD-FIELD-NAME
+               MOVE WS-OLD-INCL-21-B TO WS-AUDIT-AMOUNT-EDIT
+               MOVE WS-AUDIT-AMOUNT-EDIT TO AUD-OLD-VALUE
+               MOVE INCL-21-B        TO WS-AUDIT-AMOUNT-EDIT
+               MOVE WS-AUDIT-AMOUNT-EDIT TO AUD-NEW-VALUE
+               MOVE WS-JOB-ID        TO AUD-JOB-ID
+               MOVE WS-CURRENT-DATE  TO AUD-RUN-DATE
+               MOVE WS-CURRENT-TIME  TO AUD-RUN-TIME
+               WRITE AUDIT-LINE FROM AUDIT-TRAIL-RECORD
+           END-IF.
+
+      * Marks THIS loan committed (every run - 0110 depends on it to
+      * skip a restarted rerun of the same input), then bumps the
+      * running total and syncs it to the control record.  RRMBS196 is
+      * one loan per OS process, not a multi-record batch loop, so
+      * WS-CHECKPOINT-COUNT only ever advances by 1 per run - gating
+      * the control-record sync on a WS-CHECKPOINT-INTERVAL boundary
+      * (meant to amortize I/O across many records processed within a
+      * single run) meant it could never actually fire, and every run
+      * would read back "not found" and restart the count at zero.
+      * 0810-SAVE-CHECKPOINT-COUNTER is now performed every run so the
+      * running total genuinely persists across process invocations.
+       0800-UPDATE-CHECKPOINT.
+           MOVE LM-LOAN-NUMBER      TO CHK-LOAN-NUMBER.
+           MOVE WS-CHECKPOINT-COUNT TO CHK-RECORD-COUNT.
+           MOVE WS-CURRENT-DATE     TO CHK-COMMIT-DATE.
+           MOVE WS-RUN-ID           TO CHK-RUN-ID.
+           WRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   REWRITE CHECKPOINT-RECORD
+                       INVALID KEY
+                           DISPLAY 'RRMBS196 - CHECKPOINT WRITE '
+                               'FAILED FOR LOAN ' CHK-LOAN-NUMBER
+           END-WRITE.
+           ADD 1 TO WS-CHECKPOINT-COUNT.
+           PERFORM 0810-SAVE-CHECKPOINT-COUNTER.
+
+       0810-SAVE-CHECKPOINT-COUNTER.
+           MOVE WS-CHECKPOINT-CONTROL-KEY TO CHK-LOAN-NUMBER.
+           MOVE WS-CHECKPOINT-COUNT       TO CHK-RECORD-COUNT.
+           MOVE WS-CURRENT-DATE           TO CHK-COMMIT-DATE.
+           MOVE WS-RUN-ID                 TO CHK-RUN-ID.
+           WRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   REWRITE CHECKPOINT-RECORD
+                       INVALID KEY
+                           DISPLAY 'RRMBS196 - CHECKPOINT COUNTER '
+                               'SYNC FAILED AT ' WS-CHECKPOINT-COUNT
+           END-WRITE.
+           DISPLAY 'RRMBS196 - CHECKPOINT SYNC POINT AT '
+               WS-CHECKPOINT-COUNT ' LOAN(S)'.
+
+       0300-OPEN-LOAN-MASTER.
+           OPEN I-O LOAN-MASTER-FILE.
+           IF NOT WS-LM-STATUS-OK
+               OPEN OUTPUT LOAN-MASTER-FILE
+               CLOSE LOAN-MASTER-FILE
+               OPEN I-O LOAN-MASTER-FILE
+           END-IF.
+
+       0310-READ-OR-ADD-LOAN.
+           SET WS-LOAN-IO-OK TO TRUE.
+           MOVE INCL-11-B TO LM-LOAN-NUMBER.
+           READ LOAN-MASTER-FILE
+               INVALID KEY
+                   SET WS-LOAN-NOT-FOUND TO TRUE
+           END-READ.
+           IF WS-LM-STATUS-OK
+               SET WS-LOAN-FOUND TO TRUE
+           ELSE
+               IF WS-LM-STATUS-NOT-FOUND
+                   SET WS-LOAN-NOT-FOUND TO TRUE
+                   PERFORM 0320-INITIALIZE-NEW-LOAN
+                   PERFORM 0330-WRITE-NEW-LOAN
+               ELSE
+                   SET WS-LOAN-IO-FAILED TO TRUE
+                   DISPLAY 'RRMBS196 - LOAN MASTER READ ERROR, '
+                       'STATUS ' WS-LOAN-MASTER-STATUS ' FOR LOAN '
+                       LM-LOAN-NUMBER
+               END-IF
+           END-IF.
+
+       0240-SYNC-LOAN-TO-DB2.
+           MOVE LM-LOAN-NUMBER           TO DB-LOAN-NUMBER.
+           EXEC SQL
+               SELECT LOAN_NUMBER INTO :DB-LOAN-NUMBER
+                   FROM LOAN_MASTER
+                   WHERE LOAN_NUMBER = :DB-LOAN-NUMBER
+           END-EXEC.
+           MOVE LM-LOAN-STATUS             TO DB-LOAN-STATUS.
+           MOVE LM-OUTSTANDING-PRINCIPAL   TO DB-OUTSTANDING-PRINCIPAL.
+           MOVE LM-ANNUAL-INTEREST-RATE    TO DB-ANNUAL-INTEREST-RATE.
+           MOVE LM-LAST-PAYMENT-AMOUNT     TO DB-LAST-PAYMENT-AMOUNT.
+           MOVE LM-LAST-INTEREST-AMOUNT    TO DB-LAST-INTEREST-AMOUNT.
+           MOVE LM-LAST-PRINCIPAL-AMOUNT   TO DB-LAST-PRINCIPAL-AMOUNT.
+           MOVE LM-ESCROW-TAX-RESERVE      TO DB-ESCROW-TAX-RESERVE.
+           MOVE LM-ESCROW-INS-RESERVE      TO DB-ESCROW-INS-RESERVE.
+           MOVE LM-APPLICATION-STATUS      TO DB-APPLICATION-STATUS.
+           MOVE LM-APPLICATION-SEQUENCE    TO DB-APPLICATION-SEQUENCE.
+           MOVE LM-LAST-UPDATE-DATE        TO DB-LAST-UPDATE-DATE.
+           MOVE LM-BORROWER-ID             TO DB-BORROWER-ID.
+           MOVE LM-NEXT-DUE-DATE           TO DB-NEXT-DUE-DATE.
+           IF SQLCODE = 100
+               EXEC SQL
+                   INSERT INTO LOAN_MASTER
+                       (LOAN_NUMBER, LOAN_STATUS,
+                        OUTSTANDING_PRINCIPAL, ANNUAL_INTEREST_RATE,
+                        LAST_PAYMENT_AMOUNT, LAST_INTEREST_AMOUNT,
+                        LAST_PRINCIPAL_AMOUNT, ESCROW_TAX_RESERVE,
+                        ESCROW_INS_RESERVE, APPLICATION_STATUS,
+                        APPLICATION_SEQUENCE, LAST_UPDATE_DATE,
+                        BORROWER_ID, NEXT_DUE_DATE)
+                       VALUES
+                       (:DB-LOAN-NUMBER, :DB-LOAN-STATUS,
+                        :DB-OUTSTANDING-PRINCIPAL,
+                        :DB-ANNUAL-INTEREST-RATE,
+                        :DB-LAST-PAYMENT-AMOUNT,
+                        :DB-LAST-INTEREST-AMOUNT,
+                        :DB-LAST-PRINCIPAL-AMOUNT,
+                        :DB-ESCROW-TAX-RESERVE,
+                        :DB-ESCROW-INS-RESERVE,
+                        :DB-APPLICATION-STATUS,
+                        :DB-APPLICATION-SEQUENCE,
+                        :DB-LAST-UPDATE-DATE,
+                        :DB-BORROWER-ID,
+                        :DB-NEXT-DUE-DATE)
+               END-EXEC
+               MOVE SQLCODE TO WS-DB-SQLCODE
+           ELSE
+               EXEC SQL
+                   UPDATE LOAN_MASTER
+                       SET LOAN_STATUS = :DB-LOAN-STATUS,
+                           OUTSTANDING_PRINCIPAL =
+                               :DB-OUTSTANDING-PRINCIPAL,
+                           ANNUAL_INTEREST_RATE =
+                               :DB-ANNUAL-INTEREST-RATE,
+                           LAST_PAYMENT_AMOUNT =
+                               :DB-LAST-PAYMENT-AMOUNT,
+                           LAST_INTEREST_AMOUNT =
+                               :DB-LAST-INTEREST-AMOUNT,
+                           LAST_PRINCIPAL_AMOUNT =
+                               :DB-LAST-PRINCIPAL-AMOUNT,
+                           ESCROW_TAX_RESERVE = :DB-ESCROW-TAX-RESERVE,
+                           ESCROW_INS_RESERVE = :DB-ESCROW-INS-RESERVE,
+                           APPLICATION_STATUS =
+                               :DB-APPLICATION-STATUS,
+                           APPLICATION_SEQUENCE =
+                               :DB-APPLICATION-SEQUENCE,
+                           LAST_UPDATE_DATE = :DB-LAST-UPDATE-DATE,
+                           BORROWER_ID = :DB-BORROWER-ID,
+                           NEXT_DUE_DATE = :DB-NEXT-DUE-DATE
+                       WHERE LOAN_NUMBER = :DB-LOAN-NUMBER
+               END-EXEC
+               MOVE SQLCODE TO WS-DB-SQLCODE
+           END-IF.
+           EXEC SQL COMMIT END-EXEC.
+           IF WS-DB-SQLCODE NOT = 0
+               DISPLAY 'RRMBS196 - DB2 SYNC WARNING SQLCODE '
+                   WS-DB-SQLCODE ' FOR LOAN ' DB-LOAN-NUMBER
+           END-IF.
+
+       0320-INITIALIZE-NEW-LOAN.
+           INITIALIZE LOAN-MASTER-RECORD.
+           MOVE INCL-11-B      TO LM-LOAN-NUMBER.
+           MOVE INCL-11-A      TO LM-LOAN-STATUS.
+           MOVE INCL-11-B      TO LM-OUTSTANDING-PRINCIPAL.
+           MOVE WS-DEFAULT-ANNUAL-RATE TO LM-ANNUAL-INTEREST-RATE.
+           MOVE INCL-41-B TO LM-ESCROW-TAX-RESERVE.
+           PERFORM 0325-CALCULATE-INS-RESERVE.
+           MOVE MSG-NAME       TO LM-BORROWER-ID.
+           MOVE WS-CURRENT-DATE TO LM-NEXT-DUE-DATE.
+           MOVE INCL-51-A      TO LM-APPLICATION-STATUS.
+           MOVE INCL-51-B      TO LM-APPLICATION-SEQUENCE.
+
+      * INCL-41-A picks the insurance-reserve rate tier applied
+      * against the tax reserve just seeded from INCL-41-B.
+       0325-CALCULATE-INS-RESERVE.
+           EVALUATE TRUE
+               WHEN INS-RESERVE-NONE
+                   MOVE ZERO TO LM-ESCROW-INS-RESERVE
+               WHEN INS-RESERVE-HIGH-RISK
+                   COMPUTE LM-ESCROW-INS-RESERVE ROUNDED =
+                       LM-ESCROW-TAX-RESERVE * 0.40
+               WHEN OTHER
+                   COMPUTE LM-ESCROW-INS-RESERVE ROUNDED =
+                       LM-ESCROW-TAX-RESERVE * 0.25
+           END-EVALUATE.
+
+       0330-WRITE-NEW-LOAN.
+           WRITE LOAN-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY 'RRMBS196 - UNABLE TO ADD LOAN '
+                       LM-LOAN-NUMBER
+           END-WRITE.
+
+       0500-CALCULATE-AMORTIZATION.
+      * Prior value read straight off the persisted Loan Master record
+      * (LM-LAST-PAYMENT-AMOUNT), same as WS-OLD-INCL-21-A's capture
+      * off LM-LOAN-STATUS in 0000-MAINLINE - NOT off INCL-21-B, which
+      * is only a working-storage relay field that resets to its
+      * compiler default every run and would otherwise always show 0
+      * as the "old" payment amount.
+           MOVE LM-LAST-PAYMENT-AMOUNT TO WS-OLD-INCL-21-B.
+           COMPUTE WS-MONTHLY-RATE ROUNDED =
+               LM-ANNUAL-INTEREST-RATE / 12.
+           COMPUTE WS-RATE-FACTOR ROUNDED =
+               (1 + WS-MONTHLY-RATE) ** WS-LOAN-TERM-MONTHS.
+           COMPUTE WS-INTEREST-PORTION ROUNDED =
+               LM-OUTSTANDING-PRINCIPAL * WS-MONTHLY-RATE.
+           COMPUTE WS-MONTHLY-PAYMENT ROUNDED =
+               LM-OUTSTANDING-PRINCIPAL * WS-MONTHLY-RATE
+               * WS-RATE-FACTOR / (WS-RATE-FACTOR - 1).
+           COMPUTE WS-PRINCIPAL-PORTION ROUNDED =
+               WS-MONTHLY-PAYMENT - WS-INTEREST-PORTION.
+           MOVE WS-MONTHLY-PAYMENT   TO LM-LAST-PAYMENT-AMOUNT.
+           MOVE WS-INTEREST-PORTION  TO LM-LAST-INTEREST-AMOUNT.
+           MOVE WS-PRINCIPAL-PORTION TO LM-LAST-PRINCIPAL-AMOUNT.
+           SUBTRACT WS-PRINCIPAL-PORTION FROM LM-OUTSTANDING-PRINCIPAL.
+           MOVE WS-MONTHLY-PAYMENT   TO INCL-21-B.
+           PERFORM 0510-AUDIT-INCL-21-B.
+
+       0600-ESCROW-RECONCILE.
+           MOVE LM-LOAN-NUMBER          TO ESC-LOAN-NUMBER.
+           MOVE LM-ESCROW-TAX-RESERVE   TO ESC-TAX-RESERVE.
+           MOVE LM-ESCROW-INS-RESERVE   TO ESC-INSURANCE-RESERVE.
+           COMPUTE ESC-REQUIRED-MONTHLY ROUNDED =
+               (ESC-TAX-RESERVE + ESC-INSURANCE-RESERVE) / 12.
+           IF INCL-21-B < ESC-REQUIRED-MONTHLY
+               SET ESC-SHORTAGE-EXISTS TO TRUE
+               COMPUTE ESC-SHORTAGE-AMOUNT =
+                   ESC-REQUIRED-MONTHLY - INCL-21-B
+               DISPLAY 'RRMBS196 - ESCROW SHORTAGE ON LOAN '
+                   ESC-LOAN-NUMBER ' AMOUNT ' ESC-SHORTAGE-AMOUNT
+           ELSE
+               SET ESC-NO-SHORTAGE TO TRUE
+               MOVE ZERO TO ESC-SHORTAGE-AMOUNT
+           END-IF.
+
+       0700-REWRITE-LOAN-MASTER.
+           MOVE INCL-21-A             TO LM-LOAN-STATUS.
+           MOVE ESC-TAX-RESERVE       TO LM-ESCROW-TAX-RESERVE.
+           MOVE ESC-INSURANCE-RESERVE TO LM-ESCROW-INS-RESERVE.
+           PERFORM 0710-ADVANCE-NEXT-DUE-DATE.
+           MOVE MSG-NAME              TO LM-BORROWER-ID.
+           MOVE WS-CURRENT-DATE       TO LM-LAST-UPDATE-DATE.
+           MOVE INCL-51-A             TO LM-APPLICATION-STATUS.
+           MOVE INCL-51-B             TO LM-APPLICATION-SEQUENCE.
+           REWRITE LOAN-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY 'RRMBS196 - UNABLE TO UPDATE LOAN '
+                       LM-LOAN-NUMBER
+           END-REWRITE.
+           MOVE LM-LOAN-NUMBER          TO APP-LOAN-NUMBER.
+           MOVE LM-APPLICATION-STATUS   TO APP-STAGE-CODE.
+           MOVE LM-APPLICATION-SEQUENCE TO APP-SEQUENCE-NUMBER.
+           PERFORM 0720-WRITE-APPLICATION-STATUS.
+
+      * Advances LM-NEXT-DUE-DATE by one payment period (one month)
+      * now that this run's payment has been applied - otherwise
+      * RRMBS197/RRMBS198's days-delinquent calc sees the same due
+      * date forever and the loan looks increasingly past-due no
+      * matter how many payments post.
+       0710-ADVANCE-NEXT-DUE-DATE.
+           MOVE LM-NEXT-DUE-DATE TO WS-NEXT-DUE-YYYYMMDD.
+           IF WS-NEXT-DUE-MM = 12
+               MOVE 1 TO WS-NEXT-DUE-MM
+               ADD 1 TO WS-NEXT-DUE-YYYY
+           ELSE
+               ADD 1 TO WS-NEXT-DUE-MM
+           END-IF.
+           MOVE WS-NEXT-DUE-YYYYMMDD TO LM-NEXT-DUE-DATE.
+
+      * Persists the req 009 standalone application-status record
+      * (rrmbc203) that APP-LOAN-NUMBER/APP-STAGE-CODE/APP-SEQUENCE-
+      * NUMBER were being built into but never written anywhere.
+      * RRMBS199's pipeline report still reads LM-APPLICATION-STATUS
+      * off the Loan Master file directly; this is the standalone
+      * per-update history record the request also asked for.
+       0720-WRITE-APPLICATION-STATUS.
+           WRITE APPSTAT-LINE FROM APPLICATION-STATUS-RECORD.
+
+       0390-CLOSE-LOAN-MASTER.
+           CLOSE LOAN-MASTER-FILE.
       *End of program RRMBS196.
