@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RRMBS197.
+      *
+      * Written by RRMAC Associates LLC on 8 Aug 2026
+      *     Delinquency / late-fee batch report.  Reads the Loan
+      *     Master file built by RRMBS196 and prints past-due
+      *     accounts with days-delinquent and late-fee-due.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-MASTER-FILE ASSIGN TO 'LOANMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS LM-LOAN-NUMBER
+               FILE STATUS IS WS-LOAN-MASTER-STATUS.
+           SELECT DELINQUENCY-REPORT-FILE ASSIGN TO 'DELRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-MASTER-FILE.
+           COPY rrmbc197.
+
+       FD  DELINQUENCY-REPORT-FILE.
+       01  DELINQ-REPORT-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-LOAN-MASTER-STATUS      PIC XX.
+           88 WS-LM-STATUS-OK            VALUE '00'.
+           88 WS-LM-STATUS-EOF            VALUE '10'.
+       01 WS-REPORT-STATUS           PIC XX.
+       01 WS-END-OF-FILE             PIC X VALUE 'N'.
+           88 WS-EOF                     VALUE 'Y'.
+
+       01 WS-CURRENT-DATE            PIC 9(8).
+       01 WS-GRACE-DAYS              PIC 9(3) VALUE 15.
+       01 WS-LATE-FEE-PERCENT        PIC V99 VALUE .05.
+       01 WS-DAYS-DELINQUENT         PIC S9(5).
+       01 WS-LATE-FEE-DUE            PIC 9(6)V99.
+       01 WS-ACCOUNT-COUNT           PIC 9(5) VALUE ZERO.
+
+       01 WS-HEADING-1.
+           05 FILLER PIC X(30) VALUE
+               'RRMBS197 DELINQUENCY REPORT -'.
+           05 WS-HDG-DATE            PIC 9(8).
+       01 WS-HEADING-2.
+           05 FILLER PIC X(8)  VALUE 'BORROWER'.
+           05 FILLER PIC X(4)  VALUE SPACES.
+           05 FILLER PIC X(4)  VALUE 'LOAN'.
+           05 FILLER PIC X(4)  VALUE SPACES.
+           05 FILLER PIC X(15) VALUE 'DAYS-DELINQUENT'.
+           05 FILLER PIC X(4)  VALUE SPACES.
+           05 FILLER PIC X(12) VALUE 'LATE-FEE-DUE'.
+
+       01 WS-DETAIL-LINE.
+           05 WS-DET-BORROWER        PIC X(8).
+           05 FILLER                 PIC X(4) VALUE SPACES.
+           05 WS-DET-LOAN-NUMBER     PIC 9(4).
+           05 FILLER                 PIC X(4) VALUE SPACES.
+           05 WS-DET-DAYS            PIC ZZZZ9.
+           05 FILLER                 PIC X(13) VALUE SPACES.
+           05 WS-DET-LATE-FEE        PIC ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 1100-WRITE-HEADINGS.
+           PERFORM 2000-READ-LOAN-MASTER.
+           PERFORM UNTIL WS-EOF
+               PERFORM 2100-PROCESS-LOAN
+               PERFORM 2000-READ-LOAN-MASTER
+           END-PERFORM.
+           PERFORM 9000-CLOSE-FILES.
+           GOBACK.
+
+       1000-OPEN-FILES.
+           OPEN INPUT LOAN-MASTER-FILE.
+           OPEN OUTPUT DELINQUENCY-REPORT-FILE.
+
+       1100-WRITE-HEADINGS.
+           MOVE WS-CURRENT-DATE TO WS-HDG-DATE.
+           WRITE DELINQ-REPORT-LINE FROM WS-HEADING-1.
+           WRITE DELINQ-REPORT-LINE FROM WS-HEADING-2.
+
+       2000-READ-LOAN-MASTER.
+           READ LOAN-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2100-PROCESS-LOAN.
+           COMPUTE WS-DAYS-DELINQUENT =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE) -
+               FUNCTION INTEGER-OF-DATE(LM-NEXT-DUE-DATE).
+           IF WS-DAYS-DELINQUENT > WS-GRACE-DAYS
+               COMPUTE WS-LATE-FEE-DUE ROUNDED =
+                   LM-LAST-PAYMENT-AMOUNT * WS-LATE-FEE-PERCENT
+               MOVE LM-BORROWER-ID    TO WS-DET-BORROWER
+               MOVE LM-LOAN-NUMBER    TO WS-DET-LOAN-NUMBER
+               MOVE WS-DAYS-DELINQUENT TO WS-DET-DAYS
+               MOVE WS-LATE-FEE-DUE   TO WS-DET-LATE-FEE
+               WRITE DELINQ-REPORT-LINE FROM WS-DETAIL-LINE
+               ADD 1 TO WS-ACCOUNT-COUNT
+           END-IF.
+
+       9000-CLOSE-FILES.
+           CLOSE LOAN-MASTER-FILE.
+           CLOSE DELINQUENCY-REPORT-FILE.
+      *End of program RRMBS197.
