@@ -0,0 +1,21 @@
+      *
+      * RRMBC199 - Checkpoint/restart record layout
+      * by RRMAC Associates LLC
+      *
+      * Keyed on CHK-LOAN-NUMBER (same key domain as LM-LOAN-NUMBER).
+      * Written every WS-CHECKPOINT-INTERVAL records so a restart can
+      * resume from the last committed record instead of reprocessing
+      * the whole run.
+      *
+      * Modified by RRMAC Associates LLC on 8 Aug 2026
+      *     - added CHK-RUN-ID so a per-loan checkpoint only means
+      *       "already committed by THIS run" - a different run-id
+      *       resubmitting the same loan number (e.g. next month's
+      *       payment cycle) is a new processing cycle, not a restart
+      *       of an interrupted one, and must not be skipped.
+      *
+       01 CHECKPOINT-RECORD.
+           05 CHK-LOAN-NUMBER           PIC 9(4).
+           05 CHK-RECORD-COUNT          PIC 9(9).
+           05 CHK-COMMIT-DATE           PIC 9(8).
+           05 CHK-RUN-ID                PIC X(8).
