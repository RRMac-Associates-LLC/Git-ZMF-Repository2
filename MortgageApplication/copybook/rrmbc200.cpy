@@ -0,0 +1,59 @@
+      *
+      * RRMBC200 - Symbolic map for RRMBM198 (mapset RRMBM198,
+      * map LNQMAP1), as produced by the BMS translator.
+      * by RRMAC Associates LLC
+      *
+       01 LNQMAP1I.
+           05 FILLER                    PIC X(12).
+           05 PROMPTL                   PIC S9(4) COMP.
+           05 PROMPTF                   PIC X.
+           05 FILLER REDEFINES PROMPTF.
+               10 PROMPTA                PIC X.
+           05 PROMPTI                   PIC X(20).
+           05 MSGNAMEL                  PIC S9(4) COMP.
+           05 MSGNAMEF                  PIC X.
+           05 FILLER REDEFINES MSGNAMEF.
+               10 MSGNAMEA               PIC X.
+           05 MSGNAMEI                  PIC X(8).
+           05 LNSTATL                   PIC S9(4) COMP.
+           05 LNSTATF                   PIC X.
+           05 FILLER REDEFINES LNSTATF.
+               10 LNSTATA                PIC X.
+           05 LNSTATI                   PIC X.
+           05 LNPRINL                   PIC S9(4) COMP.
+           05 LNPRINF                   PIC X.
+           05 FILLER REDEFINES LNPRINF.
+               10 LNPRINA                PIC X.
+           05 LNPRINI                   PIC X(9).
+           05 LNPAYL                    PIC S9(4) COMP.
+           05 LNPAYF                    PIC X.
+           05 FILLER REDEFINES LNPAYF.
+               10 LNPAYA                 PIC X.
+           05 LNPAYI                    PIC X(9).
+           05 LNDELQL                   PIC S9(4) COMP.
+           05 LNDELQF                   PIC X.
+           05 FILLER REDEFINES LNDELQF.
+               10 LNDELQA                PIC X.
+           05 LNDELQI                   PIC X(40).
+           05 ERRMSGL                   PIC S9(4) COMP.
+           05 ERRMSGF                   PIC X.
+           05 FILLER REDEFINES ERRMSGF.
+               10 ERRMSGA                PIC X.
+           05 ERRMSGI                   PIC X(79).
+
+       01 LNQMAP1O REDEFINES LNQMAP1I.
+           05 FILLER                    PIC X(12).
+           05 FILLER                    PIC X(3).
+           05 PROMPTO                   PIC X(20).
+           05 FILLER                    PIC X(3).
+           05 MSGNAMEO                  PIC X(8).
+           05 FILLER                    PIC X(3).
+           05 LNSTATO                   PIC X.
+           05 FILLER                    PIC X(3).
+           05 LNPRINO                   PIC ZZZZZZ.99.
+           05 FILLER                    PIC X(3).
+           05 LNPAYO                    PIC ZZZZZZ.99.
+           05 FILLER                    PIC X(3).
+           05 LNDELQO                   PIC X(40).
+           05 FILLER                    PIC X(3).
+           05 ERRMSGO                   PIC X(79).
