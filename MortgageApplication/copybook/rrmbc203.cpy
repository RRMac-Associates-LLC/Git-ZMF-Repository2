@@ -0,0 +1,12 @@
+      *
+      * RRMBC203 - Application-status record layout
+      * by RRMAC Associates LLC
+      *
+      * Modeled from INCL-51-A/INCL-51-B (application-stage code and
+      * sequence number) as their own record instead of being buried
+      * as trailing fields inside another group.
+      *
+       01 APPLICATION-STATUS-RECORD.
+           05 APP-LOAN-NUMBER           PIC 9(4).
+           05 APP-STAGE-CODE            PIC X.
+           05 APP-SEQUENCE-NUMBER       PIC 9999.
