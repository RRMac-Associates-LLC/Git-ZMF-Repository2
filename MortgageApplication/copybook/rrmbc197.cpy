@@ -0,0 +1,22 @@
+      *
+      * RRMBC197 - Loan Master record layout
+      * by RRMAC Associates LLC
+      *
+      * Keyed on LM-LOAN-NUMBER (the value originally carried in
+      * INCL-11-B).  One record per loan.
+      *
+       01 LOAN-MASTER-RECORD.
+           05 LM-LOAN-NUMBER            PIC 9(4).
+           05 LM-LOAN-STATUS             PIC X.
+           05 LM-OUTSTANDING-PRINCIPAL   PIC 9(6)V99.
+           05 LM-ANNUAL-INTEREST-RATE    PIC 9V9999.
+           05 LM-LAST-PAYMENT-AMOUNT     PIC 9(6)V99.
+           05 LM-LAST-INTEREST-AMOUNT    PIC 9(6)V99.
+           05 LM-LAST-PRINCIPAL-AMOUNT   PIC 9(6)V99.
+           05 LM-ESCROW-TAX-RESERVE      PIC 9(6)V99.
+           05 LM-ESCROW-INS-RESERVE      PIC 9(6)V99.
+           05 LM-APPLICATION-STATUS      PIC X.
+           05 LM-APPLICATION-SEQUENCE    PIC 9(4).
+           05 LM-LAST-UPDATE-DATE        PIC 9(8).
+           05 LM-BORROWER-ID             PIC X(8).
+           05 LM-NEXT-DUE-DATE           PIC 9(8).
