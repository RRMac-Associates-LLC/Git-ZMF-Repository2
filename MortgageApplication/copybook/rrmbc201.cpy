@@ -0,0 +1,41 @@
+      *
+      * RRMBC201 - DCLGEN host variable layout for the DB2 LOAN_MASTER
+      * table.
+      * by RRMAC Associates LLC
+      *
+      * Mirrors LOAN-MASTER-RECORD (rrmbc197) column-for-column so the
+      * VSAM Loan Master record can be moved straight in/out of the
+      * DB2 host variable group.
+      *
+           EXEC SQL DECLARE LOAN_MASTER TABLE
+           ( LOAN_NUMBER            INTEGER      NOT NULL,
+             LOAN_STATUS            CHAR(1)      NOT NULL,
+             OUTSTANDING_PRINCIPAL  DECIMAL(8,2) NOT NULL,
+             ANNUAL_INTEREST_RATE   DECIMAL(5,4) NOT NULL,
+             LAST_PAYMENT_AMOUNT    DECIMAL(8,2) NOT NULL,
+             LAST_INTEREST_AMOUNT   DECIMAL(8,2) NOT NULL,
+             LAST_PRINCIPAL_AMOUNT  DECIMAL(8,2) NOT NULL,
+             ESCROW_TAX_RESERVE     DECIMAL(8,2) NOT NULL,
+             ESCROW_INS_RESERVE     DECIMAL(8,2) NOT NULL,
+             APPLICATION_STATUS     CHAR(1)      NOT NULL,
+             APPLICATION_SEQUENCE   INTEGER      NOT NULL,
+             LAST_UPDATE_DATE       INTEGER      NOT NULL,
+             BORROWER_ID            CHAR(8)      NOT NULL,
+             NEXT_DUE_DATE          INTEGER      NOT NULL
+           ) END-EXEC.
+
+       01 DCLLOAN-MASTER.
+           10 DB-LOAN-NUMBER            PIC S9(9) COMP-3.
+           10 DB-LOAN-STATUS            PIC X(1).
+           10 DB-OUTSTANDING-PRINCIPAL  PIC S9(6)V99 COMP-3.
+           10 DB-ANNUAL-INTEREST-RATE   PIC S9(1)V9999 COMP-3.
+           10 DB-LAST-PAYMENT-AMOUNT    PIC S9(6)V99 COMP-3.
+           10 DB-LAST-INTEREST-AMOUNT   PIC S9(6)V99 COMP-3.
+           10 DB-LAST-PRINCIPAL-AMOUNT  PIC S9(6)V99 COMP-3.
+           10 DB-ESCROW-TAX-RESERVE     PIC S9(6)V99 COMP-3.
+           10 DB-ESCROW-INS-RESERVE     PIC S9(6)V99 COMP-3.
+           10 DB-APPLICATION-STATUS     PIC X(1).
+           10 DB-APPLICATION-SEQUENCE   PIC S9(9) COMP-3.
+           10 DB-LAST-UPDATE-DATE       PIC S9(9) COMP-3.
+           10 DB-BORROWER-ID            PIC X(8).
+           10 DB-NEXT-DUE-DATE          PIC S9(9) COMP-3.
