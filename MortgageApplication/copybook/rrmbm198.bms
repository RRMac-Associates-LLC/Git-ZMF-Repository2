@@ -0,0 +1,49 @@
+      *
+      * RRMBM198 - BMS mapset for the loan status inquiry transaction
+      * by RRMAC Associates LLC
+      *
+      * Screen: operator keys a borrower ID at MSGNAME and the loan
+      * status/payment fields come back in the same map.
+      *
+       RRMBM198 DFHMSD TYPE=&SYSPARM,                                X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               CTRL=FREEKB,                                           X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+      *
+       LNQMAP1  DFHMDI SIZE=(24,80),                                  X
+               LINE=1,                                                X
+               COLUMN=1
+      *
+       PROMPT   DFHMDF POS=(1,1),                                     X
+               LENGTH=20,                                             X
+               ATTRB=(PROT,BRT)
+      *
+       MSGNAME  DFHMDF POS=(3,1),                                     X
+               LENGTH=8,                                              X
+               ATTRB=(UNPROT,IC),                                     X
+               INITIAL=' '
+      *
+       LNSTAT   DFHMDF POS=(5,1),                                     X
+               LENGTH=1,                                              X
+               ATTRB=(PROT,NUM)
+      *
+       LNPRIN   DFHMDF POS=(5,10),                                    X
+               LENGTH=9,                                              X
+               ATTRB=(PROT,NUM)
+      *
+       LNPAY    DFHMDF POS=(6,10),                                    X
+               LENGTH=9,                                              X
+               ATTRB=(PROT,NUM)
+      *
+       LNDELQ   DFHMDF POS=(7,1),                                     X
+               LENGTH=40,                                             X
+               ATTRB=(PROT)
+      *
+       ERRMSG   DFHMDF POS=(23,1),                                    X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,BRT)
+      *
+               DFHMSD TYPE=FINAL
+               END
