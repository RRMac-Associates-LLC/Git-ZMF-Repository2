@@ -0,0 +1,19 @@
+      *
+      * RRMBC202 - Audit trail record for INCL-21-A/INCL-21-B changes
+      * by RRMAC Associates LLC
+      *
+      * One line per field update: before/after image, the job/run
+      * that made the change, and when.
+      *
+       01 AUDIT-TRAIL-RECORD.
+           05 AUD-FIELD-NAME            PIC X(10).
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 AUD-OLD-VALUE             PIC X(9).
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 AUD-NEW-VALUE             PIC X(9).
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 AUD-JOB-ID                PIC X(8).
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 AUD-RUN-DATE              PIC 9(8).
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 AUD-RUN-TIME              PIC 9(8).
