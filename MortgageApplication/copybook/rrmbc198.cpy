@@ -0,0 +1,18 @@
+      *
+      * RRMBC198 - Escrow sub-record layout
+      * by RRMAC Associates LLC
+      *
+      * Split out of the old INCL-31 group (INCL-41-A/INCL-41-B were
+      * nested fields there).  Holds the tax and insurance reserve
+      * balances for a loan and the result of reconciling those
+      * reserves against the payment amount carried in INCL-21-B.
+      *
+       01 ESCROW-RECORD.
+           05 ESC-LOAN-NUMBER           PIC 9(4).
+           05 ESC-TAX-RESERVE           PIC 9(6)V99.
+           05 ESC-INSURANCE-RESERVE     PIC 9(6)V99.
+           05 ESC-REQUIRED-MONTHLY      PIC 9(6)V99.
+           05 ESC-SHORTAGE-AMOUNT       PIC S9(6)V99.
+           05 ESC-SHORTAGE-FLAG         PIC X.
+               88 ESC-SHORTAGE-EXISTS       VALUE 'Y'.
+               88 ESC-NO-SHORTAGE           VALUE 'N'.
