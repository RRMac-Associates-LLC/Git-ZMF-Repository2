@@ -1,10 +1,23 @@
       *
       * Generated COBOL copybook
       * by RRMAC Associates LLC on 2 Sep 2016 at 11:56:13
+      *
+      * Modified by RRMAC Associates LLC on 8 Aug 2026
+      *     - added 88s VALID-LOAN-STATUS/VALID-LOAN-NUMBER (req 008)
+      *     - widened INCL-21-B to 9(6)V99 so it can carry a full
+      *       dollars-and-cents monthly payment without truncation
+      *     - added 88s INS-RESERVE-* to INCL-41-A (review fixes)
+      *     - added INCL-51 (application-stage code/sequence, req 009)
+      *     This copybook now has two real consumers (RRMBS196 and
+      *     RRMBS198), so it is kept as the single source of truth for
+      *     INCL-11/21/31/41/51 instead of letting RRMBS196 drift with
+      *     its own inline duplicate.
       *
        01 INCL-11.
            05 INCL-11-A PIC X.
+               88 VALID-LOAN-STATUS      VALUES 'A' 'I' 'D' 'P' 'C'.
            05 INCL-11-B PIC 9999.
+               88 VALID-LOAN-NUMBER      VALUES 1000 THRU 9999.
        01 OUT-MSG.
            05 FILLER PIC X(20) VALUE 'YOU HAVE ENTERED '.
            05 MSG.
@@ -13,9 +26,25 @@
        01 INP-MSG PIC X(20) VALUE  'ENTER THE MESSAGE'.
        01 INCL-21.
            05 INCL-21-A PIC X.
-           05 INCL-21-B PIC 9999.
+           05 INCL-21-B PIC 9(6)V99.
        01 INCL-31.
            05 INCL-31-A PIC X.
            05 INCL-31-B PIC 9999.
+      * INCL-41-A/INCL-41-B broken out of INCL-31 - see rrmbc198
+      * (escrow sub-record: tax + insurance reserve).  INCL-41-A picks
+      * the insurance-reserve rate tier applied against the tax
+      * reserve; INCL-41-B seeds the tax reserve amount itself.
+       01 INCL-41.
            05 INCL-41-A PIC X.
-           05 INCL-41-B PIC 9999.
\ No newline at end of file
+               88 INS-RESERVE-NONE          VALUE 'N'.
+               88 INS-RESERVE-STANDARD      VALUE 'S'.
+               88 INS-RESERVE-HIGH-RISK     VALUE 'H'.
+           05 INCL-41-B PIC 9999.
+      * INCL-51-A/INCL-51-B - application-stage code and sequence
+      * number, modeled as their own record (rrmbc203/APPLICATION-
+      * STATUS-RECORD).  Kept separate from INCL-41-A/INCL-41-B, which
+      * were already claimed for the escrow tax/insurance reserve
+      * seed values.
+       01 INCL-51.
+           05 INCL-51-A PIC X.
+           05 INCL-51-B PIC 9999.
